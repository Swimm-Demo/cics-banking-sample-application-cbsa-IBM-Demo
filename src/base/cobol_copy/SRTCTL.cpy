@@ -0,0 +1,29 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2022                                      *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *  SRTCTL - record layout for the SRTCTL sort code control      *
+      *  file, a VSAM KSDS keyed on SRTCTL-BRANCH-ID.  One record per  *
+      *  branch.  Maintained online via SRTCMNT and in batch via the   *
+      *  SRTCRPT and SRTCRECN jobs.                                    *
+      *                                                                *
+      *  SRTCTL-SWIFT-BIC, SRTCTL-IBAN-PREFIX and SRTCTL-BANK-NAME     *
+      *  were added for cross-border payment processing - a branch    *
+      *  set up before then carries low-values/spaces in them until   *
+      *  SRTCMNT is used to fill them in.                              *
+      *                                                                *
+      ******************************************************************
+       01  SRTCTL-RECORD.
+           05  SRTCTL-BRANCH-ID          PIC X(06).
+           05  SRTCTL-SORT-CODE          PIC X(06).
+           05  SRTCTL-LAST-CHANGED.
+               10  SRTCTL-LAST-CHANGED-CC    PIC 9(02).
+               10  SRTCTL-LAST-CHANGED-YY    PIC 9(02).
+               10  SRTCTL-LAST-CHANGED-MM    PIC 9(02).
+               10  SRTCTL-LAST-CHANGED-DD    PIC 9(02).
+           05  SRTCTL-SWIFT-BIC          PIC X(11).
+           05  SRTCTL-IBAN-PREFIX        PIC X(04).
+           05  SRTCTL-BANK-NAME          PIC X(35).
+           05  FILLER                    PIC X(05).
