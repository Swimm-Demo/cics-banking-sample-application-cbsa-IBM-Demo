@@ -0,0 +1,33 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2022                                      *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *  AUDTREC - one entry in the AUDTFILE audit trail.  AUDTFILE    *
+      *  is a VSAM ESDS, written to but never updated online, in the   *
+      *  same way PROCTRAN logs every financial transaction - one      *
+      *  record per event, oldest to newest.                           *
+      *                                                                *
+      *  GETSCODE also uses this same layout as the GETSCDAUD          *
+      *  container payload for callers that LINK to it on a channel,   *
+      *  so a richer caller's audit entry and its AUDTFILE record are  *
+      *  always the same shape.                                        *
+      *                                                                *
+      ******************************************************************
+       01  AUDTREC-RECORD.
+           05  AUDTREC-PROGRAM-NAME      PIC X(08).
+           05  AUDTREC-TRANID            PIC X(04).
+           05  AUDTREC-TERMID            PIC X(04).
+           05  AUDTREC-TASKNO            PIC 9(07).
+           05  AUDTREC-DATE              PIC X(08).
+           05  AUDTREC-TIME              PIC X(06).
+           05  AUDTREC-BRANCH-ID         PIC X(06).
+           05  AUDTREC-SORT-CODE         PIC X(06).
+           05  AUDTREC-EVENT-CODE        PIC X(02).
+               88  AUDTREC-EVENT-OK          VALUE 'OK'.
+               88  AUDTREC-EVENT-NOTFOUND    VALUE 'NF'.
+               88  AUDTREC-EVENT-BADCOMM     VALUE 'BC'.
+               88  AUDTREC-EVENT-CACHED      VALUE 'CH'.
+               88  AUDTREC-EVENT-FALLBACK    VALUE 'FB'.
+           05  AUDTREC-EVENT-TEXT        PIC X(40).
