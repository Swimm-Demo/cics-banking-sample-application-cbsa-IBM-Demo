@@ -0,0 +1,383 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2022                                      *
+      *                                                                *
+      ******************************************************************
+       CBL CICS('SP,EDF')
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SRTCMNT.
+       AUTHOR. James O'Grady.
+
+      ******************************************************************
+      *  MODIFICATION HISTORY                                          *
+      *  ----------------------------------------------------------    *
+      *  2026-08-09  SRT  INITIAL VERSION - ONLINE MAINTENANCE FOR     *
+      *                   THE SRTCTL SORT CODE CONTROL FILE.           *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+
+       WORKING-STORAGE SECTION.
+      * Copyright statement as a literal to go into the load module
+       77 FILLER PIC X(24) VALUE 'Copyright IBM Corp. 2022'.
+
+       COPY SRTCMNT.
+
+       COPY SRTCTL.
+
+       01  GS-FILE-RESP                  PIC S9(08) COMP.
+       01  GS-FILE-REASN                 PIC S9(08) COMP.
+       01  GS-ABS-TIME                   PIC S9(15) COMP-3.
+
+       01  GS-WORK-AREA.
+           05  GS-WORK-STATE             PIC X(01) VALUE 'E'.
+           05  GS-WORK-FUNCTION          PIC X(01).
+           05  GS-WORK-BRANCH-ID         PIC X(06).
+           05  GS-WORK-SORT-CODE         PIC X(06).
+           05  GS-WORK-SWIFT-BIC         PIC X(11).
+           05  GS-WORK-IBAN-PREFIX       PIC X(04).
+           05  GS-WORK-BANK-NAME         PIC X(35).
+
+       01  GS-END-SESSION-SWITCH         PIC X(01) VALUE 'N'.
+           88  GS-END-SESSION                VALUE 'Y'.
+
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           COPY SRTCMNTC.
+
+
+       PROCEDURE DIVISION.
+       PREMIERE SECTION.
+       A010.
+           IF EIBCALEN = 0
+               PERFORM A100-SEND-INITIAL-MAP THRU A100-EXIT
+           ELSE
+               MOVE DFHCOMMAREA TO GS-WORK-AREA
+
+               EVALUATE TRUE
+                   WHEN EIBAID = DFHCLEAR
+                       PERFORM A100-SEND-INITIAL-MAP THRU A100-EXIT
+                   WHEN EIBAID = DFHPF3
+                       PERFORM A900-END-SESSION THRU A900-EXIT
+                   WHEN GS-WORK-STATE = 'C' AND EIBAID = DFHENTER
+                       PERFORM A400-APPLY-CHANGE THRU A400-EXIT
+                   WHEN OTHER
+                       PERFORM A200-RECEIVE-MAP THRU A200-EXIT
+                       PERFORM A300-PROCESS-FUNCTION THRU A300-EXIT
+               END-EVALUATE
+           END-IF.
+
+           IF GS-END-SESSION
+               EXEC CICS RETURN
+               END-EXEC
+           ELSE
+               MOVE GS-WORK-AREA TO DFHCOMMAREA
+               EXEC CICS RETURN
+                    TRANSID('SCTM')
+                    COMMAREA(DFHCOMMAREA)
+                    LENGTH(LENGTH OF DFHCOMMAREA)
+               END-EXEC
+           END-IF.
+
+           GOBACK.
+
+      *----------------------------------------------------------------
+      *    A100-SEND-INITIAL-MAP - CLEAR THE SCREEN DOWN AND PROMPT
+      *    FOR A FUNCTION, BRANCH AND SORT CODE.
+      *----------------------------------------------------------------
+       A100-SEND-INITIAL-MAP.
+           MOVE SPACES TO SRTCMNT1O
+           MOVE 'ENTER FUNCTION (I/A/U), BRANCH AND SORT CODE'
+             TO MSGO
+           MOVE 'E' TO GS-WORK-STATE
+
+           EXEC CICS SEND MAP('SRTCMNT1')
+                MAPSET('SRTCMNT')
+                FROM(SRTCMNT1O)
+                LENGTH(LENGTH OF SRTCMNT1O)
+                ERASE
+           END-EXEC.
+
+       A100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    A200-RECEIVE-MAP - READ BACK WHAT THE ADMINISTRATOR KEYED.
+      *----------------------------------------------------------------
+       A200-RECEIVE-MAP.
+           EXEC CICS RECEIVE MAP('SRTCMNT1')
+                MAPSET('SRTCMNT')
+                RESP(GS-FILE-RESP)
+           END-EXEC
+
+           IF GS-FILE-RESP = DFHRESP(MAPFAIL)
+               MOVE SPACES TO SRTCMNT1I
+           END-IF
+
+           MOVE FUNCTNI TO GS-WORK-FUNCTION
+           MOVE BRANCHI TO GS-WORK-BRANCH-ID
+           MOVE SRTCDEI TO GS-WORK-SORT-CODE
+           MOVE SWFTBICI TO GS-WORK-SWIFT-BIC
+           MOVE IBANPFXI TO GS-WORK-IBAN-PREFIX
+           MOVE BANKNAMI TO GS-WORK-BANK-NAME.
+
+       A200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    A300-PROCESS-FUNCTION - VALIDATE THE FUNCTION CODE AND
+      *    EITHER ANSWER AN INQUIRY DIRECTLY OR PUT UP A CONFIRMATION
+      *    SCREEN BEFORE AN ADD OR UPDATE IS APPLIED.
+      *----------------------------------------------------------------
+       A300-PROCESS-FUNCTION.
+           EVALUATE GS-WORK-FUNCTION
+               WHEN 'I'
+                   PERFORM A310-INQUIRE THRU A310-EXIT
+               WHEN 'A'
+                   PERFORM A320-PREPARE-ADD THRU A320-EXIT
+               WHEN 'U'
+                   PERFORM A330-PREPARE-UPDATE THRU A330-EXIT
+               WHEN OTHER
+                   MOVE 'INVALID FUNCTION - USE I, A OR U' TO MSGO
+                   MOVE 'E' TO GS-WORK-STATE
+                   EXEC CICS SEND MAP('SRTCMNT1')
+                        MAPSET('SRTCMNT')
+                        FROM(SRTCMNT1O)
+                        LENGTH(LENGTH OF SRTCMNT1O)
+                        DATAONLY
+                        CURSOR
+                   END-EXEC
+           END-EVALUATE.
+
+       A300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    A310-INQUIRE - LOOK UP THE BRANCH AND DISPLAY WHAT SRTCTL
+      *    CURRENTLY HOLDS FOR IT.  NO CONFIRMATION STEP IS NEEDED
+      *    FOR A READ-ONLY ENQUIRY.
+      *----------------------------------------------------------------
+       A310-INQUIRE.
+           MOVE GS-WORK-BRANCH-ID TO SRTCTL-BRANCH-ID
+
+           EXEC CICS READ
+                FILE('SRTCTL')
+                INTO(SRTCTL-RECORD)
+                RIDFLD(SRTCTL-BRANCH-ID)
+                KEYLENGTH(LENGTH OF SRTCTL-BRANCH-ID)
+                RESP(GS-FILE-RESP)
+           END-EXEC
+
+           MOVE 'E' TO GS-WORK-STATE
+
+           IF GS-FILE-RESP = DFHRESP(NORMAL)
+               MOVE SRTCTL-SORT-CODE TO SRTCDEO
+               MOVE SRTCTL-SWIFT-BIC TO SWFTBICO
+               MOVE SRTCTL-IBAN-PREFIX TO IBANPFXO
+               MOVE SRTCTL-BANK-NAME TO BANKNAMO
+               STRING SRTCTL-LAST-CHANGED-CC DELIMITED BY SIZE
+                      SRTCTL-LAST-CHANGED-YY DELIMITED BY SIZE
+                      '-'                    DELIMITED BY SIZE
+                      SRTCTL-LAST-CHANGED-MM DELIMITED BY SIZE
+                      '-'                    DELIMITED BY SIZE
+                      SRTCTL-LAST-CHANGED-DD DELIMITED BY SIZE
+                   INTO LCHGDO
+               END-STRING
+               MOVE 'RECORD FOUND' TO MSGO
+           ELSE
+               MOVE SPACES TO SRTCDEO
+               MOVE SPACES TO SWFTBICO
+               MOVE SPACES TO IBANPFXO
+               MOVE SPACES TO BANKNAMO
+               MOVE SPACES TO LCHGDO
+               MOVE 'BRANCH NOT FOUND ON SRTCTL' TO MSGO
+           END-IF
+
+           EXEC CICS SEND MAP('SRTCMNT1')
+                MAPSET('SRTCMNT')
+                FROM(SRTCMNT1O)
+                LENGTH(LENGTH OF SRTCMNT1O)
+                DATAONLY
+                CURSOR
+           END-EXEC.
+
+       A310-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    A320-PREPARE-ADD - CONFIRM THE BRANCH DOES NOT ALREADY
+      *    EXIST BEFORE OFFERING TO ADD IT.
+      *----------------------------------------------------------------
+       A320-PREPARE-ADD.
+           MOVE GS-WORK-BRANCH-ID TO SRTCTL-BRANCH-ID
+
+           EXEC CICS READ
+                FILE('SRTCTL')
+                INTO(SRTCTL-RECORD)
+                RIDFLD(SRTCTL-BRANCH-ID)
+                KEYLENGTH(LENGTH OF SRTCTL-BRANCH-ID)
+                RESP(GS-FILE-RESP)
+           END-EXEC
+
+           IF GS-FILE-RESP = DFHRESP(NORMAL)
+               MOVE 'E' TO GS-WORK-STATE
+               MOVE 'BRANCH ALREADY EXISTS - USE UPDATE' TO MSGO
+           ELSE
+               MOVE 'C' TO GS-WORK-STATE
+               MOVE 'PRESS ENTER TO CONFIRM ADD, PF3 TO CANCEL'
+                 TO MSGO
+           END-IF
+
+           EXEC CICS SEND MAP('SRTCMNT1')
+                MAPSET('SRTCMNT')
+                FROM(SRTCMNT1O)
+                LENGTH(LENGTH OF SRTCMNT1O)
+                DATAONLY
+                CURSOR
+           END-EXEC.
+
+       A320-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    A330-PREPARE-UPDATE - CONFIRM THE BRANCH EXISTS BEFORE
+      *    OFFERING TO UPDATE IT.
+      *----------------------------------------------------------------
+       A330-PREPARE-UPDATE.
+           MOVE GS-WORK-BRANCH-ID TO SRTCTL-BRANCH-ID
+
+           EXEC CICS READ
+                FILE('SRTCTL')
+                INTO(SRTCTL-RECORD)
+                RIDFLD(SRTCTL-BRANCH-ID)
+                KEYLENGTH(LENGTH OF SRTCTL-BRANCH-ID)
+                RESP(GS-FILE-RESP)
+           END-EXEC
+
+           IF GS-FILE-RESP = DFHRESP(NORMAL)
+               MOVE 'C' TO GS-WORK-STATE
+               MOVE 'PRESS ENTER TO CONFIRM UPDATE, PF3 TO CANCEL'
+                 TO MSGO
+           ELSE
+               MOVE 'E' TO GS-WORK-STATE
+               MOVE 'BRANCH NOT FOUND - USE ADD' TO MSGO
+           END-IF
+
+           EXEC CICS SEND MAP('SRTCMNT1')
+                MAPSET('SRTCMNT')
+                FROM(SRTCMNT1O)
+                LENGTH(LENGTH OF SRTCMNT1O)
+                DATAONLY
+                CURSOR
+           END-EXEC.
+
+       A330-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    A400-APPLY-CHANGE - THE ADMINISTRATOR CONFIRMED THE ADD OR
+      *    UPDATE ON THE PREVIOUS SCREEN - WRITE OR REWRITE SRTCTL.
+      *----------------------------------------------------------------
+       A400-APPLY-CHANGE.
+           MOVE GS-WORK-BRANCH-ID TO SRTCTL-BRANCH-ID
+           MOVE GS-WORK-SORT-CODE TO SRTCTL-SORT-CODE
+           MOVE GS-WORK-SWIFT-BIC TO SRTCTL-SWIFT-BIC
+           MOVE GS-WORK-IBAN-PREFIX TO SRTCTL-IBAN-PREFIX
+           MOVE GS-WORK-BANK-NAME TO SRTCTL-BANK-NAME
+
+           IF GS-WORK-FUNCTION = 'A'
+               PERFORM A410-STAMP-LAST-CHANGED THRU A410-EXIT
+               EXEC CICS WRITE
+                    FILE('SRTCTL')
+                    FROM(SRTCTL-RECORD)
+                    RIDFLD(SRTCTL-BRANCH-ID)
+                    KEYLENGTH(LENGTH OF SRTCTL-BRANCH-ID)
+                    RESP(GS-FILE-RESP)
+               END-EXEC
+           ELSE
+               EXEC CICS READ
+                    FILE('SRTCTL')
+                    INTO(SRTCTL-RECORD)
+                    RIDFLD(SRTCTL-BRANCH-ID)
+                    KEYLENGTH(LENGTH OF SRTCTL-BRANCH-ID)
+                    UPDATE
+                    RESP(GS-FILE-RESP)
+               END-EXEC
+               MOVE GS-WORK-SORT-CODE TO SRTCTL-SORT-CODE
+               MOVE GS-WORK-SWIFT-BIC TO SRTCTL-SWIFT-BIC
+               MOVE GS-WORK-IBAN-PREFIX TO SRTCTL-IBAN-PREFIX
+               MOVE GS-WORK-BANK-NAME TO SRTCTL-BANK-NAME
+               PERFORM A410-STAMP-LAST-CHANGED THRU A410-EXIT
+               EXEC CICS REWRITE
+                    FILE('SRTCTL')
+                    FROM(SRTCTL-RECORD)
+                    RESP(GS-FILE-RESP)
+               END-EXEC
+           END-IF
+
+           MOVE 'E' TO GS-WORK-STATE
+
+           IF GS-FILE-RESP = DFHRESP(NORMAL)
+               MOVE 'CHANGE APPLIED' TO MSGO
+           ELSE
+               MOVE 'UNABLE TO APPLY CHANGE TO SRTCTL' TO MSGO
+           END-IF
+
+           EXEC CICS SEND MAP('SRTCMNT1')
+                MAPSET('SRTCMNT')
+                FROM(SRTCMNT1O)
+                LENGTH(LENGTH OF SRTCMNT1O)
+                DATAONLY
+                CURSOR
+           END-EXEC.
+
+       A400-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    A410-STAMP-LAST-CHANGED - SET SRTCTL-LAST-CHANGED TO TODAY.
+      *    CALLED RIGHT BEFORE THE WRITE/REWRITE THAT APPLIES THE
+      *    CHANGE, SO NOTHING BETWEEN THE STAMP AND THE WRITE CAN
+      *    OVERLAY IT - IN PARTICULAR THE READ UPDATE ON THE UPDATE
+      *    PATH, WHICH REFRESHES THE WHOLE RECORD FROM WHAT IS
+      *    CURRENTLY ON FILE.
+      *----------------------------------------------------------------
+       A410-STAMP-LAST-CHANGED.
+           EXEC CICS ASKTIME
+                ABSTIME(GS-ABS-TIME)
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+                ABSTIME(GS-ABS-TIME)
+                YYYYMMDD(SRTCTL-LAST-CHANGED)
+           END-EXEC.
+
+       A410-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    A900-END-SESSION - PF3 PRESSED, END THE TRANSACTION.
+      *----------------------------------------------------------------
+       A900-END-SESSION.
+           EXEC CICS SEND TEXT
+                FROM('SORT CODE MAINTENANCE ENDED')
+                ERASE
+                FREEKB
+           END-EXEC
+
+           SET GS-END-SESSION TO TRUE.
+
+       A900-EXIT.
+           EXIT.
