@@ -0,0 +1,19 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2022                                      *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *  SORTCODE - compiled-in default sort code.                    *
+      *                                                                *
+      *  Included via COPY SORTCODE REPLACING ==SORTCODE== BY          *
+      *  ==<new-name>== so the same literal definition can be dropped  *
+      *  into WORKING-STORAGE under whatever name the including        *
+      *  program needs.  This is the disaster-recovery seed used to    *
+      *  prime the SRTCTL control file and the fallback used if no     *
+      *  cached value is available and the control file cannot be      *
+      *  opened - it is no longer the answer GETSCODE hands back on    *
+      *  a normal call.                                                *
+      *                                                                *
+      ******************************************************************
+       01  SORTCODE                      PIC X(06) VALUE '123456'.
