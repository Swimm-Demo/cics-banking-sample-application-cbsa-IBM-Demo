@@ -0,0 +1,19 @@
+//SRTCRECN JOB  (ACCTNO),'SORT CODE RECON',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY HEAD OFFICE SORT CODE RECONCILIATION                  *
+//* RUNS SRTCRECN AGAINST THE INCOMING HEAD OFFICE REFERENCE FEED *
+//* AND THE SRTCTL CONTROL FILE, PRINTING AN EXCEPTIONS REPORT.   *
+//* SRTCPRM CARRIES A SINGLE 'Y'/'N' CARD SAYING WHETHER A BRANCH *
+//* THAT DISAGREES WITH HEAD OFFICE SHOULD BE AUTO-CORRECTED.     *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SRTCRECN
+//STEPLIB  DD   DSN=CBSA.LOADLIB,DISP=SHR
+//HOREF    DD   DSN=CBSA.HOREF.DAILY,DISP=SHR
+//SRTCTL   DD   DSN=CBSA.SRTCTL,DISP=SHR
+//SRTCPRM  DD   *
+N
+/*
+//SRTCRECN DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
