@@ -0,0 +1,62 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2022                                      *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *  GETSCODE - DFHCOMMAREA layout for the GETSCODE service.       *
+      *                                                                *
+      *  Laid out under the 01 DFHCOMMAREA the calling program         *
+      *  declares in its LINKAGE SECTION.                              *
+      *                                                                *
+      *  GETSCODE-HEADER is the part of the commarea A010 can always   *
+      *  rely on being present - it checks EIBCALEN against the        *
+      *  length of GETSCODE-HEADER before it even looks at             *
+      *  GETSCODE-BRANCH-ID, and against the length of the whole       *
+      *  commarea before it trusts the rest.  GETSCODE-RESP-CODE and   *
+      *  GETSCODE-REASN-CODE are set by A010 before it sends anything  *
+      *  else back - callers must check GETSCODE-RESP-OK before        *
+      *  trusting the rest of the commarea.                            *
+      *                                                                *
+      *  GETSCODE-BRANCH-ID is set by the caller to the branch the     *
+      *  sort code is wanted for.  Spaces or low-values means "the     *
+      *  default branch" - A010 resolves it and echoes the branch it   *
+      *  actually used back into this same field.                      *
+      *                                                                *
+      *  GETSCODE-BASE is the whole commarea layout that existed       *
+      *  before cross-border payment processing was added - a caller   *
+      *  still built against this shorter layout passes the length    *
+      *  check (LENGTH OF GETSCODE-BASE, not LENGTH OF DFHCOMMAREA)    *
+      *  and gets GETSCODE-RESP-OK back with its branch id and sort    *
+      *  code exactly as before; A010 does not attempt to move         *
+      *  GETSCODE-PAYMENT-DATA into storage the caller never           *
+      *  allocated.                                                    *
+      *                                                                *
+      *  GETSCODE-PAYMENT-DATA (GETSCODE-SWIFT-BIC, GETSCODE-IBAN-     *
+      *  PREFIX and GETSCODE-BANK-NAME) was added for cross-border     *
+      *  payment processing, so callers originating a SWIFT/IBAN       *
+      *  payment no longer have to hold this data themselves.  A010    *
+      *  populates it from the same SRTCTL lookup as the sort code;    *
+      *  it comes back as spaces when the branch has none on file.     *
+      *  A caller that LINKs in on a channel gets it back in the       *
+      *  GETSCDPAY container whether or not its commarea is big        *
+      *  enough to hold it, so a pre-cross-border caller can start     *
+      *  consuming the new fields without first recompiling against   *
+      *  the grown commarea.                                           *
+      *                                                                *
+      ******************************************************************
+           05  GETSCODE-BASE.
+               10  GETSCODE-HEADER.
+                   15  GETSCODE-RESP-CODE        PIC 9(02).
+                       88  GETSCODE-RESP-OK          VALUE 00.
+                       88  GETSCODE-RESP-BADCOMMAREA VALUE 01.
+                       88  GETSCODE-RESP-NOTFOUND    VALUE 02.
+                   15  GETSCODE-REASN-CODE       PIC 9(02).
+                       88  GETSCODE-REASN-NONE           VALUE 00.
+                       88  GETSCODE-REASN-COMMAREA-SHORT VALUE 02.
+                   15  GETSCODE-BRANCH-ID        PIC X(06).
+               10  SORTCODE                  PIC X(06).
+           05  GETSCODE-PAYMENT-DATA.
+               10  GETSCODE-SWIFT-BIC        PIC X(11).
+               10  GETSCODE-IBAN-PREFIX      PIC X(04).
+               10  GETSCODE-BANK-NAME        PIC X(35).
