@@ -0,0 +1,20 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2022                                      *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *  HOREF - record layout for the incoming Head Office sort      *
+      *  code/branch reference feed.  A flat sequential file, one      *
+      *  record per branch, refreshed by Head Office and reconciled    *
+      *  against SRTCTL by SRTCRECN.  Field layout mirrors SRTCTL so   *
+      *  the reconciliation is a straight field-by-field compare.      *
+      *                                                                *
+      ******************************************************************
+       01  HOREF-RECORD.
+           05  HOREF-BRANCH-ID           PIC X(06).
+           05  HOREF-SORT-CODE           PIC X(06).
+           05  HOREF-SWIFT-BIC           PIC X(11).
+           05  HOREF-IBAN-PREFIX         PIC X(04).
+           05  HOREF-BANK-NAME           PIC X(35).
+           05  FILLER                    PIC X(13).
