@@ -0,0 +1,85 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2022                                      *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *  SRTCMNT - SYMBOLIC MAP FOR MAPSET SRTCMNT, MAP SRTCMNT1,      *
+      *  GENERATED FROM src/base/bms_src/SRTCMNT.bms.                  *
+      *                                                                *
+      ******************************************************************
+       01  SRTCMNT1I.
+           02 FILLER                    PIC X(34).
+           02 FUNCTNL                   COMP PIC S9(4).
+           02 FUNCTNF                   PIC X.
+           02 FILLER REDEFINES FUNCTNF.
+               03 FUNCTNA                   PIC X.
+           02 FUNCTNI                   PIC X(01).
+           02 FILLER                    PIC X(11).
+           02 BRANCHL                   COMP PIC S9(4).
+           02 BRANCHF                   PIC X.
+           02 FILLER REDEFINES BRANCHF.
+               03 BRANCHA                   PIC X.
+           02 BRANCHI                   PIC X(06).
+           02 FILLER                    PIC X(11).
+           02 SRTCDEL                   COMP PIC S9(4).
+           02 SRTCDEF                   PIC X.
+           02 FILLER REDEFINES SRTCDEF.
+               03 SRTCDEA                   PIC X.
+           02 SRTCDEI                   PIC X(06).
+           02 FILLER                    PIC X(11).
+           02 LCHGDL                    COMP PIC S9(4).
+           02 LCHGDF                    PIC X.
+           02 FILLER REDEFINES LCHGDF.
+               03 LCHGDA                    PIC X.
+           02 LCHGDI                    PIC X(10).
+           02 FILLER                    PIC X(11).
+           02 SWFTBICL                  COMP PIC S9(4).
+           02 SWFTBICF                  PIC X.
+           02 FILLER REDEFINES SWFTBICF.
+               03 SWFTBICA                  PIC X.
+           02 SWFTBICI                  PIC X(11).
+           02 FILLER                    PIC X(11).
+           02 IBANPFXL                  COMP PIC S9(4).
+           02 IBANPFXF                  PIC X.
+           02 FILLER REDEFINES IBANPFXF.
+               03 IBANPFXA                  PIC X.
+           02 IBANPFXI                  PIC X(04).
+           02 FILLER                    PIC X(11).
+           02 BANKNAML                  COMP PIC S9(4).
+           02 BANKNAMF                  PIC X.
+           02 FILLER REDEFINES BANKNAMF.
+               03 BANKNAMA                  PIC X.
+           02 BANKNAMI                  PIC X(35).
+           02 MSGL                      COMP PIC S9(4).
+           02 MSGF                      PIC X.
+           02 FILLER REDEFINES MSGF.
+               03 MSGA                      PIC X.
+           02 MSGI                      PIC X(60).
+           02 FILLER                    PIC X(40).
+
+       01  SRTCMNT1O REDEFINES SRTCMNT1I.
+           02 FILLER                    PIC X(34).
+           02 FILLER                    PIC X(03).
+           02 FUNCTNO                   PIC X(01).
+           02 FILLER                    PIC X(11).
+           02 FILLER                    PIC X(03).
+           02 BRANCHO                   PIC X(06).
+           02 FILLER                    PIC X(11).
+           02 FILLER                    PIC X(03).
+           02 SRTCDEO                   PIC X(06).
+           02 FILLER                    PIC X(11).
+           02 FILLER                    PIC X(03).
+           02 LCHGDO                    PIC X(10).
+           02 FILLER                    PIC X(11).
+           02 FILLER                    PIC X(03).
+           02 SWFTBICO                  PIC X(11).
+           02 FILLER                    PIC X(11).
+           02 FILLER                    PIC X(03).
+           02 IBANPFXO                  PIC X(04).
+           02 FILLER                    PIC X(11).
+           02 FILLER                    PIC X(03).
+           02 BANKNAMO                  PIC X(35).
+           02 FILLER                    PIC X(03).
+           02 MSGO                      PIC X(60).
+           02 FILLER                    PIC X(40).
