@@ -0,0 +1,24 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2022                                      *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *  SRTCMNTC - DFHCOMMAREA layout SRTCMNT passes to itself        *
+      *  across pseudo-conversational turns, to remember what the     *
+      *  administrator asked for while the confirmation screen is     *
+      *  on display.                                                   *
+      *                                                                *
+      ******************************************************************
+           05  SRTCMNTC-STATE            PIC X(01).
+               88  SRTCMNTC-STATE-ENTRY      VALUE 'E'.
+               88  SRTCMNTC-STATE-CONFIRM    VALUE 'C'.
+           05  SRTCMNTC-FUNCTION         PIC X(01).
+               88  SRTCMNTC-FUNCTION-INQUIRE VALUE 'I'.
+               88  SRTCMNTC-FUNCTION-ADD     VALUE 'A'.
+               88  SRTCMNTC-FUNCTION-UPDATE  VALUE 'U'.
+           05  SRTCMNTC-BRANCH-ID        PIC X(06).
+           05  SRTCMNTC-SORT-CODE        PIC X(06).
+           05  SRTCMNTC-SWIFT-BIC        PIC X(11).
+           05  SRTCMNTC-IBAN-PREFIX      PIC X(04).
+           05  SRTCMNTC-BANK-NAME        PIC X(35).
