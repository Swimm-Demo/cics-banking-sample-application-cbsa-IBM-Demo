@@ -0,0 +1,234 @@
+000100******************************************************************
+000110*                                                                *
+000120*  Copyright IBM Corp. 2022                                      *
+000130*                                                                *
+000140******************************************************************
+000150 IDENTIFICATION DIVISION.
+000160 PROGRAM-ID.    SRTCRPT.
+000170 AUTHOR.        BANK APPLICATIONS DEVELOPMENT.
+000180 INSTALLATION.  MIDLAND REGIONAL DATA CENTRE.
+000190 DATE-WRITTEN.  09/08/26.
+000200 DATE-COMPILED.
+000210******************************************************************
+000220*                                                                *
+000230*  SRTCRPT - DAILY SORT CODE REGISTER REPORT.                   *
+000240*                                                                *
+000250*  READS THE SRTCTL CONTROL FILE END TO END IN BRANCH-ID KEY     *
+000260*  SEQUENCE AND PRINTS ONE LINE PER BRANCH SHOWING THE SORT      *
+000270*  CODE CURRENTLY REGISTERED AND THE DATE IT WAS LAST CHANGED,   *
+000280*  SO BRANCH ADMIN CAN DO A PERIODIC SANITY CHECK.               *
+000290*                                                                *
+000300******************************************************************
+000310*                                                                *
+000320*  MODIFICATION HISTORY                                          *
+000330*  ----------------------------------------------------------    *
+000340*  09/08/26  SRT  INITIAL VERSION.                              *
+000350*                                                                *
+000360******************************************************************
+
+000370 ENVIRONMENT DIVISION.
+000380 CONFIGURATION SECTION.
+000390 SOURCE-COMPUTER.  IBM-370.
+000400 OBJECT-COMPUTER.  IBM-370.
+000410 SPECIAL-NAMES.
+000420     C01 IS TOP-OF-PAGE.
+
+000430 INPUT-OUTPUT SECTION.
+000440 FILE-CONTROL.
+000450     SELECT SRTCTL-FILE ASSIGN TO SRTCTL
+000460         ORGANIZATION IS INDEXED
+000470         ACCESS MODE IS SEQUENTIAL
+000480         RECORD KEY IS SRTCTL-BRANCH-ID
+000490         FILE STATUS IS SRTCTL-FILE-STATUS.
+
+000500     SELECT SRTCRPT-FILE ASSIGN TO SRTCRPT
+000510         ORGANIZATION IS SEQUENTIAL
+000520         FILE STATUS IS SRTCRPT-FILE-STATUS.
+
+
+000530 DATA DIVISION.
+000540 FILE SECTION.
+000550 FD  SRTCTL-FILE
+000560     LABEL RECORDS ARE STANDARD.
+000570     COPY SRTCTL.
+
+000580 FD  SRTCRPT-FILE
+000590     LABEL RECORDS ARE STANDARD
+000600     RECORDING MODE IS F.
+000610 01  SRTCRPT-RECORD                PIC X(133).
+
+
+000620 WORKING-STORAGE SECTION.
+000630* Copyright statement as a literal to go into the load module
+000640 77  FILLER PIC X(24) VALUE 'Copyright IBM Corp. 2022'.
+
+000650 77  SRTCTL-FILE-STATUS            PIC X(02) VALUE SPACES.
+000660 77  SRTCRPT-FILE-STATUS           PIC X(02) VALUE SPACES.
+
+000670 77  WS-EOF-SWITCH                 PIC X(01) VALUE 'N'.
+000680     88  WS-EOF                        VALUE 'Y'.
+
+000681 77  WS-SRTCTL-OPEN-SWITCH         PIC X(01) VALUE 'N'.
+000682     88  WS-SRTCTL-OPEN                VALUE 'Y'.
+
+000683 77  WS-SRTCRPT-OPEN-SWITCH        PIC X(01) VALUE 'N'.
+000684     88  WS-SRTCRPT-OPEN               VALUE 'Y'.
+
+000690 77  WS-RECORD-COUNT               PIC 9(05) COMP VALUE ZERO.
+
+000700 01  WS-REPORT-HEADING-1.
+000710     05  FILLER                    PIC X(01) VALUE '1'.
+000720     05  FILLER                    PIC X(40)
+000730         VALUE 'SRTCRPT - DAILY SORT CODE REGISTER'.
+000740     05  FILLER                    PIC X(92) VALUE SPACES.
+
+000750 01  WS-REPORT-HEADING-2.
+000760     05  FILLER                    PIC X(01) VALUE ' '.
+000770     05  FILLER                    PIC X(08) VALUE 'BRANCH'.
+000780     05  FILLER                    PIC X(04) VALUE SPACES.
+000790     05  FILLER                    PIC X(09) VALUE 'SORT CODE'.
+000800     05  FILLER                    PIC X(04) VALUE SPACES.
+000810     05  FILLER                    PIC X(12) VALUE 'LAST CHANGED'.
+000820     05  FILLER                    PIC X(94) VALUE SPACES.
+
+000830 01  WS-DETAIL-LINE.
+000840     05  FILLER                    PIC X(01) VALUE ' '.
+000850     05  DL-BRANCH-ID              PIC X(06).
+000860     05  FILLER                    PIC X(06) VALUE SPACES.
+000870     05  DL-SORT-CODE              PIC X(06).
+000880     05  FILLER                    PIC X(07) VALUE SPACES.
+000890     05  DL-LAST-CHANGED           PIC X(10).
+000900     05  FILLER                    PIC X(96) VALUE SPACES.
+
+000910 01  WS-TOTAL-LINE.
+000920     05  FILLER                    PIC X(01) VALUE ' '.
+000930     05  FILLER                    PIC X(17)
+000940         VALUE 'BRANCHES LISTED: '.
+000950     05  WS-TOTAL-DISPLAY          PIC ZZZZ9.
+000960     05  FILLER                    PIC X(106) VALUE SPACES.
+
+
+000970 PROCEDURE DIVISION.
+000980 0000-MAINLINE.
+000990     PERFORM 1000-INITIALISE THRU 1000-EXIT.
+
+001000     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+001010         UNTIL WS-EOF.
+
+001020     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+
+001030     STOP RUN.
+
+001040*----------------------------------------------------------------
+001050*    1000-INITIALISE - OPEN THE FILES, PRINT THE HEADINGS AND
+001060*    PRIME THE READ.
+001070*----------------------------------------------------------------
+001080 1000-INITIALISE.
+001090     OPEN INPUT SRTCTL-FILE
+001100     IF SRTCTL-FILE-STATUS NOT = '00'
+001110         DISPLAY 'SRTCRPT0001E UNABLE TO OPEN SRTCTL - STATUS '
+001120                 SRTCTL-FILE-STATUS
+001130         MOVE 'Y' TO WS-EOF-SWITCH
+001140         GO TO 1000-EXIT
+001150     END-IF
+001151     MOVE 'Y' TO WS-SRTCTL-OPEN-SWITCH
+
+001160     OPEN OUTPUT SRTCRPT-FILE
+001170     IF SRTCRPT-FILE-STATUS NOT = '00'
+001180         DISPLAY 'SRTCRPT0002E UNABLE TO OPEN SRTCRPT - STATUS '
+001190                 SRTCRPT-FILE-STATUS
+001200         MOVE 'Y' TO WS-EOF-SWITCH
+001210         GO TO 1000-EXIT
+001220     END-IF
+001221     MOVE 'Y' TO WS-SRTCRPT-OPEN-SWITCH
+
+001230     PERFORM 8100-WRITE-HEADINGS THRU 8100-EXIT.
+001240     PERFORM 2100-READ-SRTCTL THRU 2100-EXIT.
+
+001250 1000-EXIT.
+001260     EXIT.
+
+001270*----------------------------------------------------------------
+001280*    2000-PROCESS-RECORD - PRINT ONE DETAIL LINE AND READ THE
+001290*    NEXT SRTCTL RECORD.
+001300*----------------------------------------------------------------
+001310 2000-PROCESS-RECORD.
+001320     PERFORM 8200-WRITE-DETAIL THRU 8200-EXIT.
+001330     ADD 1 TO WS-RECORD-COUNT.
+001340     PERFORM 2100-READ-SRTCTL THRU 2100-EXIT.
+
+001350 2000-EXIT.
+001360     EXIT.
+
+001370*----------------------------------------------------------------
+001380*    2100-READ-SRTCTL - READ THE NEXT CONTROL FILE RECORD.
+001390*----------------------------------------------------------------
+001400 2100-READ-SRTCTL.
+001410     READ SRTCTL-FILE NEXT RECORD
+001420         AT END
+001430             MOVE 'Y' TO WS-EOF-SWITCH
+001440     END-READ.
+
+001450 2100-EXIT.
+001460     EXIT.
+
+001470*----------------------------------------------------------------
+001480*    3000-TERMINATE - PRINT THE TOTALS LINE AND CLOSE THE FILES.
+001490*----------------------------------------------------------------
+001500 3000-TERMINATE.
+001510     IF WS-SRTCTL-OPEN
+001520         PERFORM 8300-WRITE-TOTALS THRU 8300-EXIT
+001530         CLOSE SRTCTL-FILE
+001540     END-IF
+
+001550     IF WS-SRTCRPT-OPEN
+001560         CLOSE SRTCRPT-FILE
+001570     END-IF.
+
+001580 3000-EXIT.
+001590     EXIT.
+
+001600*----------------------------------------------------------------
+001610*    8100-WRITE-HEADINGS - PRINT THE REPORT HEADINGS.
+001620*----------------------------------------------------------------
+001630 8100-WRITE-HEADINGS.
+001640     WRITE SRTCRPT-RECORD FROM WS-REPORT-HEADING-1
+001650         AFTER ADVANCING TOP-OF-PAGE
+001660     WRITE SRTCRPT-RECORD FROM WS-REPORT-HEADING-2
+001670         AFTER ADVANCING 2 LINES.
+
+001680 8100-EXIT.
+001690     EXIT.
+
+001700*----------------------------------------------------------------
+001710*    8200-WRITE-DETAIL - FORMAT AND PRINT ONE BRANCH LINE.
+001720*----------------------------------------------------------------
+001730 8200-WRITE-DETAIL.
+001740     MOVE SRTCTL-BRANCH-ID TO DL-BRANCH-ID
+001750     MOVE SRTCTL-SORT-CODE TO DL-SORT-CODE
+
+001760     STRING SRTCTL-LAST-CHANGED-CC DELIMITED BY SIZE
+001770            SRTCTL-LAST-CHANGED-YY DELIMITED BY SIZE
+001780            '-'                    DELIMITED BY SIZE
+001790            SRTCTL-LAST-CHANGED-MM DELIMITED BY SIZE
+001800            '-'                    DELIMITED BY SIZE
+001810            SRTCTL-LAST-CHANGED-DD DELIMITED BY SIZE
+001820         INTO DL-LAST-CHANGED
+001830     END-STRING
+
+001840     WRITE SRTCRPT-RECORD FROM WS-DETAIL-LINE
+001850         AFTER ADVANCING 1 LINE.
+
+001860 8200-EXIT.
+001870     EXIT.
+
+001880*----------------------------------------------------------------
+001890*    8300-WRITE-TOTALS - PRINT THE RECORD COUNT.
+001900*----------------------------------------------------------------
+001910 8300-WRITE-TOTALS.
+001920     MOVE WS-RECORD-COUNT TO WS-TOTAL-DISPLAY
+001930     WRITE SRTCRPT-RECORD FROM WS-TOTAL-LINE
+001940         AFTER ADVANCING 2 LINES.
+
+001950 8300-EXIT.
+001960     EXIT.
