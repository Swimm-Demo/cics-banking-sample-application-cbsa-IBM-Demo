@@ -0,0 +1,94 @@
+***********************************************************************
+*                                                                     *
+*  Copyright IBM Corp. 2022                                          *
+*                                                                     *
+***********************************************************************
+*                                                                     *
+*  SRTCMNT - SORT CODE CONTROL FILE MAINTENANCE MAPSET.              *
+*  ONE MAP, SRTCMNT1, USED FOR INQUIRE/ADD/UPDATE AND FOR THE         *
+*  CONFIRMATION SCREEN BEFORE A CHANGE IS APPLIED.                    *
+*                                                                     *
+***********************************************************************
+SRTCMNT  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               CTRL=(FREEKB,FRSET),                                   X
+               TIOAPFX=YES
+*
+SRTCMNT1 DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),                                           X
+               LENGTH=20,                                             X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL='SORT CODE MAINTENANCE'
+*
+         DFHMDF POS=(3,1),                                            X
+               LENGTH=8,                                              X
+               ATTRB=PROT,                                            X
+               INITIAL='FUNCTN:'
+FUNCTN   DFHMDF POS=(3,10),                                           X
+               LENGTH=1,                                              X
+               ATTRB=(UNPROT,IC)
+*
+         DFHMDF POS=(4,1),                                            X
+               LENGTH=8,                                              X
+               ATTRB=PROT,                                            X
+               INITIAL='BRANCH:'
+BRANCH   DFHMDF POS=(4,10),                                           X
+               LENGTH=6,                                              X
+               ATTRB=UNPROT
+*
+         DFHMDF POS=(5,1),                                            X
+               LENGTH=8,                                              X
+               ATTRB=PROT,                                            X
+               INITIAL='SRTCDE:'
+SRTCDE   DFHMDF POS=(5,10),                                           X
+               LENGTH=6,                                              X
+               ATTRB=UNPROT
+*
+         DFHMDF POS=(6,1),                                            X
+               LENGTH=8,                                              X
+               ATTRB=PROT,                                            X
+               INITIAL='LCHGD :'
+LCHGD    DFHMDF POS=(6,10),                                           X
+               LENGTH=10,                                             X
+               ATTRB=(PROT,NORM)
+*
+         DFHMDF POS=(7,1),                                            X
+               LENGTH=8,                                              X
+               ATTRB=PROT,                                            X
+               INITIAL='SWIFT:'
+SWFTBIC  DFHMDF POS=(7,10),                                           X
+               LENGTH=11,                                             X
+               ATTRB=UNPROT
+*
+         DFHMDF POS=(8,1),                                            X
+               LENGTH=8,                                              X
+               ATTRB=PROT,                                            X
+               INITIAL='IBAN:'
+IBANPFX  DFHMDF POS=(8,10),                                           X
+               LENGTH=4,                                              X
+               ATTRB=UNPROT
+*
+         DFHMDF POS=(9,1),                                            X
+               LENGTH=8,                                              X
+               ATTRB=PROT,                                            X
+               INITIAL='BANK:'
+BANKNAM  DFHMDF POS=(9,10),                                           X
+               LENGTH=35,                                             X
+               ATTRB=UNPROT
+*
+MSG      DFHMDF POS=(22,1),                                           X
+               LENGTH=60,                                             X
+               ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(24,1),                                           X
+               LENGTH=37,                                             X
+               ATTRB=PROT,                                            X
+               INITIAL='ENTER=CONFIRM/PROCESS  PF3=EXIT  CLEAR=RESTART'
+*
+         DFHMSD TYPE=FINAL
+         END
