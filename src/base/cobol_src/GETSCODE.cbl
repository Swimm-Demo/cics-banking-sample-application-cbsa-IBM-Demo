@@ -9,6 +9,47 @@
        PROGRAM-ID. GETSCODE.
        AUTHOR. James O'Grady.
 
+      ******************************************************************
+      *  MODIFICATION HISTORY                                          *
+      *  ----------------------------------------------------------    *
+      *  2026-08-09  SRT  Sort code now looked up from the SRTCTL      *
+      *                   VSAM control file instead of the compiled-   *
+      *                   in LITERAL-SORTCODE, so ops can change it    *
+      *                   without a recompile.  LITERAL-SORTCODE is    *
+      *                   kept only as the disaster-recovery fallback. *
+      *  2026-08-09  SRT  SRTCTL is now looked up by the branch id the *
+      *                   caller passes in DFHCOMMAREA, so one load    *
+      *                   module serves every branch in the estate.    *
+      *  2026-08-09  SRT  Every call now writes an AUDTFILE record so  *
+      *                   sort code lookups can be traced after the    *
+      *                   fact.                                        *
+      *  2026-08-09  SRT  EIBCALEN is now checked against the commarea *
+      *                   layout before it is trusted, with a          *
+      *                   response/reason code handed back instead of  *
+      *                   moving into storage that was never passed.   *
+      *  2026-08-09  SRT  A successful SRTCTL read now primes a TS     *
+      *                   queue per branch, and an SRTCTL that cannot  *
+      *                   be read falls back to that cached sort code  *
+      *                   before the compiled-in default.  A genuine   *
+      *                   "branch not on file" is no longer treated    *
+      *                   as an SRTCTL outage.                         *
+      *  2026-08-09  SRT  DFHCOMMAREA and SRTCTL both gain SWIFT/BIC,  *
+      *                   IBAN prefix and bank name for cross-border   *
+      *                   payments, populated from the same lookup.    *
+      *  2026-08-09  SRT  A caller that LINKs in on a channel now gets *
+      *                   the audit trail entry for its own lookup     *
+      *                   back in a container on that channel.  This   *
+      *                   is additional to DFHCOMMAREA, not instead of *
+      *                   it - a caller with no channel is unaffected. *
+      *  2026-08-09  SRT  A commarea no bigger than the pre-payment    *
+      *                   GETSCODE-BASE layout is accepted again       *
+      *                   instead of GETSCODE-RESP-BADCOMMAREA -       *
+      *                   SWIFT/BIC, IBAN prefix and bank name go out  *
+      *                   via the GETSCDPAY container for a channel    *
+      *                   caller either way, and are only moved into   *
+      *                   DFHCOMMAREA when the caller's commarea has   *
+      *                   room for them.                               *
+      ******************************************************************
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -25,10 +66,70 @@
 
        WORKING-STORAGE SECTION.
       * Copyright statement as a literal to go into the load module
-       77 FILLER PIC X(24) VALUE 'Copyright IBM Corp. 2022'. 
+       77 FILLER PIC X(24) VALUE 'Copyright IBM Corp. 2022'.
 
        COPY SORTCODE REPLACING ==SORTCODE== BY ==LITERAL-SORTCODE==.
 
+      *----------------------------------------------------------------
+      *    WORKING STORAGE FOR THE SRTCTL CONTROL FILE LOOKUP
+      *----------------------------------------------------------------
+       COPY SRTCTL.
+
+       01  GS-DEFAULT-BRANCH-ID          PIC X(06) VALUE '000000'.
+
+       01  GS-FILE-RESP                  PIC S9(08) COMP.
+       01  GS-FILE-REASN                 PIC S9(08) COMP.
+
+      *----------------------------------------------------------------
+      *    WORKING STORAGE FOR THE LAST-KNOWN-GOOD SORT CODE CACHE.
+      *    ONE TS QUEUE PER BRANCH, NAMED 'SC' FOLLOWED BY THE BRANCH
+      *    ID, HOLDS THE PAYMENT DATA FROM THE MOST RECENT GOOD SRTCTL
+      *    READ FOR THAT BRANCH.
+      *----------------------------------------------------------------
+       01  GS-CACHE-QUEUE-NAME           PIC X(08).
+       01  GS-CACHE-DATA.
+           05  GS-CACHED-SORT-CODE       PIC X(06).
+           05  GS-CACHED-SWIFT-BIC       PIC X(11).
+           05  GS-CACHED-IBAN-PREFIX     PIC X(04).
+           05  GS-CACHED-BANK-NAME       PIC X(35).
+       01  GS-CACHE-DATA-LEN             PIC S9(04) COMP.
+
+      *----------------------------------------------------------------
+      *    WORKING STORAGE FOR CHANNEL/CONTAINER CALLERS.  A CALLER
+      *    THAT LINKS TO GETSCODE ON A CHANNEL GETS ITS AUDIT TRAIL
+      *    ENTRY BACK IN A CONTAINER ON THAT CHANNEL, ON TOP OF THE
+      *    USUAL DFHCOMMAREA RESPONSE.  GS-CHANNEL-NAME IS SPACES WHEN
+      *    THE CALLER USED COMMAREA ONLY.
+      *----------------------------------------------------------------
+       01  GS-CHANNEL-NAME               PIC X(16).
+
+       01  GS-OLD-CALLER-SWITCH          PIC X(01) VALUE 'N'.
+           88  GS-OLD-CALLER                 VALUE 'Y'.
+
+      *----------------------------------------------------------------
+      *    WORKING STORAGE FOR THE CROSS-BORDER PAYMENT FIELDS, HELD
+      *    HERE RATHER THAN MOVED STRAIGHT INTO DFHCOMMAREA SO THEY CAN
+      *    BE PUT TO THE GETSCDPAY CONTAINER FOR A CHANNEL CALLER
+      *    REGARDLESS OF WHETHER THE CALLER'S COMMAREA IS BIG ENOUGH TO
+      *    HOLD THEM.
+      *----------------------------------------------------------------
+       01  GS-PAYMENT-DATA.
+           05  GS-PAYMENT-SWIFT-BIC          PIC X(11).
+           05  GS-PAYMENT-IBAN-PREFIX        PIC X(04).
+           05  GS-PAYMENT-BANK-NAME          PIC X(35).
+
+      *----------------------------------------------------------------
+      *    WORKING STORAGE FOR THE AUDTFILE AUDIT TRAIL
+      *----------------------------------------------------------------
+       COPY AUDTREC.
+
+       01  GS-ABS-TIME                   PIC S9(15) COMP-3.
+
+       01  GS-AUDIT-BRANCH-ID            PIC X(06).
+       01  GS-AUDIT-SORT-CODE            PIC X(06).
+       01  GS-AUDIT-EVENT-CODE           PIC X(02).
+       01  GS-AUDIT-EVENT-TEXT           PIC X(40).
+
 
        LINKAGE SECTION.
        01 DFHCOMMAREA.
@@ -38,12 +139,282 @@
        PROCEDURE DIVISION USING DFHCOMMAREA.
        PREMIERE SECTION.
        A010.
-           MOVE LITERAL-SORTCODE
-           TO SORTCODE OF DFHCOMMAREA.
+           EXEC CICS ASSIGN
+                CHANNEL(GS-CHANNEL-NAME)
+           END-EXEC
+
+           IF EIBCALEN = 0
+               MOVE SPACES TO GS-AUDIT-BRANCH-ID
+               MOVE SPACES TO GS-AUDIT-SORT-CODE
+               MOVE 'BC' TO GS-AUDIT-EVENT-CODE
+               MOVE 'NO COMMAREA PASSED' TO GS-AUDIT-EVENT-TEXT
+               PERFORM A030-WRITE-AUDIT THRU A030-EXIT
+               GO TO A010-EXIT
+           END-IF
 
+           IF EIBCALEN < LENGTH OF GETSCODE-HEADER OF DFHCOMMAREA
+               MOVE SPACES TO GS-AUDIT-BRANCH-ID
+               MOVE SPACES TO GS-AUDIT-SORT-CODE
+               MOVE 'BC' TO GS-AUDIT-EVENT-CODE
+               MOVE 'COMMAREA TOO SHORT FOR RESPONSE HEADER'
+                 TO GS-AUDIT-EVENT-TEXT
+               PERFORM A030-WRITE-AUDIT THRU A030-EXIT
+               GO TO A010-EXIT
+           END-IF
 
+           IF EIBCALEN < LENGTH OF GETSCODE-BASE OF DFHCOMMAREA
+               SET GETSCODE-RESP-BADCOMMAREA TO TRUE
+               SET GETSCODE-REASN-COMMAREA-SHORT TO TRUE
+               MOVE GETSCODE-BRANCH-ID OF DFHCOMMAREA
+                 TO GS-AUDIT-BRANCH-ID
+               MOVE SPACES TO GS-AUDIT-SORT-CODE
+               MOVE 'BC' TO GS-AUDIT-EVENT-CODE
+               MOVE 'COMMAREA SHORTER THAN GETSCODE LAYOUT'
+                 TO GS-AUDIT-EVENT-TEXT
+               PERFORM A030-WRITE-AUDIT THRU A030-EXIT
+               GO TO A010-EXIT
+           END-IF
+
+      *    A CALLER STILL BUILT AGAINST THE PRE-CROSS-BORDER-PAYMENT
+      *    LAYOUT PASSES JUST THE BASE PORTION - IT GETS ITS BRANCH ID
+      *    AND SORT CODE BACK AS BEFORE, WITH GETSCODE-PAYMENT-DATA
+      *    LEFT UNTOUCHED RATHER THAN WRITTEN INTO STORAGE IT NEVER
+      *    ALLOCATED.
+           IF EIBCALEN < LENGTH OF DFHCOMMAREA
+               SET GS-OLD-CALLER TO TRUE
+           END-IF
+
+           SET GETSCODE-RESP-OK TO TRUE
+           SET GETSCODE-REASN-NONE TO TRUE
+
+           PERFORM A020-READ-SRTCTL THRU A020-EXIT.
+           PERFORM A030-WRITE-AUDIT THRU A030-EXIT.
+
+       A010-EXIT.
            EXEC CICS RETURN
            END-EXEC.
 
            GOBACK.
 
+      *----------------------------------------------------------------
+      *    A020-READ-SRTCTL - LOOK UP THE SORT CODE FOR THE CALLER'S
+      *    BRANCH IN THE SRTCTL CONTROL FILE.  A SPACE OR LOW-VALUES
+      *    BRANCH ID MEANS "USE THE DEFAULT BRANCH".  A BRANCH THAT IS
+      *    SIMPLY NOT ON SRTCTL IS REPORTED AS NOT FOUND; AN SRTCTL
+      *    THAT CANNOT BE READ AT ALL FALLS BACK TO THE CACHED SORT
+      *    CODE FROM THE LAST GOOD READ, AND ONLY THEN TO THE
+      *    COMPILED-IN LITERAL.
+      *----------------------------------------------------------------
+       A020-READ-SRTCTL.
+           IF GETSCODE-BRANCH-ID OF DFHCOMMAREA = SPACES
+              OR GETSCODE-BRANCH-ID OF DFHCOMMAREA = LOW-VALUES
+               MOVE GS-DEFAULT-BRANCH-ID TO SRTCTL-BRANCH-ID
+           ELSE
+               MOVE GETSCODE-BRANCH-ID OF DFHCOMMAREA
+                 TO SRTCTL-BRANCH-ID
+           END-IF
+
+           EXEC CICS READ
+                FILE('SRTCTL')
+                INTO(SRTCTL-RECORD)
+                RIDFLD(SRTCTL-BRANCH-ID)
+                KEYLENGTH(LENGTH OF SRTCTL-BRANCH-ID)
+                RESP(GS-FILE-RESP)
+                RESP2(GS-FILE-REASN)
+           END-EXEC
+
+           MOVE SRTCTL-BRANCH-ID
+             TO GETSCODE-BRANCH-ID OF DFHCOMMAREA
+
+           EVALUATE TRUE
+               WHEN GS-FILE-RESP = DFHRESP(NORMAL)
+                   SET GETSCODE-RESP-OK TO TRUE
+                   SET GETSCODE-REASN-NONE TO TRUE
+                   MOVE SRTCTL-SORT-CODE TO SORTCODE OF DFHCOMMAREA
+                   MOVE SRTCTL-SWIFT-BIC TO GS-PAYMENT-SWIFT-BIC
+                   MOVE SRTCTL-IBAN-PREFIX TO GS-PAYMENT-IBAN-PREFIX
+                   MOVE SRTCTL-BANK-NAME TO GS-PAYMENT-BANK-NAME
+                   PERFORM A021-UPDATE-CACHE THRU A021-EXIT
+                   MOVE 'OK' TO GS-AUDIT-EVENT-CODE
+                   MOVE SPACES TO GS-AUDIT-EVENT-TEXT
+               WHEN GS-FILE-RESP = DFHRESP(NOTFND)
+                   SET GETSCODE-RESP-NOTFOUND TO TRUE
+                   SET GETSCODE-REASN-NONE TO TRUE
+                   MOVE SPACES TO SORTCODE OF DFHCOMMAREA
+                   MOVE SPACES TO GS-PAYMENT-DATA
+                   MOVE 'NF' TO GS-AUDIT-EVENT-CODE
+                   MOVE 'BRANCH NOT REGISTERED ON SRTCTL'
+                     TO GS-AUDIT-EVENT-TEXT
+               WHEN OTHER
+                   SET GETSCODE-RESP-OK TO TRUE
+                   SET GETSCODE-REASN-NONE TO TRUE
+                   PERFORM A022-READ-CACHE THRU A022-EXIT
+           END-EVALUATE
+
+           IF NOT GS-OLD-CALLER
+               MOVE GS-PAYMENT-SWIFT-BIC
+                 TO GETSCODE-SWIFT-BIC OF DFHCOMMAREA
+               MOVE GS-PAYMENT-IBAN-PREFIX
+                 TO GETSCODE-IBAN-PREFIX OF DFHCOMMAREA
+               MOVE GS-PAYMENT-BANK-NAME
+                 TO GETSCODE-BANK-NAME OF DFHCOMMAREA
+           END-IF
+
+           MOVE GETSCODE-BRANCH-ID OF DFHCOMMAREA TO GS-AUDIT-BRANCH-ID
+           MOVE SORTCODE OF DFHCOMMAREA TO GS-AUDIT-SORT-CODE
+
+           PERFORM A023-PUT-PAYMENT-CONTAINER THRU A023-EXIT.
+
+       A020-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    A023-PUT-PAYMENT-CONTAINER - A CALLER THAT LINKED TO
+      *    GETSCODE ON A CHANNEL GETS THE CROSS-BORDER PAYMENT FIELDS
+      *    BACK AS A CONTAINER ON THAT CHANNEL WHETHER OR NOT ITS
+      *    COMMAREA IS BIG ENOUGH TO HOLD THEM - THIS IS HOW A CALLER
+      *    STILL BUILT AGAINST THE PRE-PAYMENT-FIELDS GETSCODE-BASE
+      *    LAYOUT GETS AT THE NEW DATA WITHOUT RECOMPILING.  A CALLER
+      *    THAT USED PLAIN DFHCOMMAREA PASSED NO CHANNEL, SO THERE IS
+      *    NOTHING TO DO.
+      *----------------------------------------------------------------
+       A023-PUT-PAYMENT-CONTAINER.
+           IF GS-CHANNEL-NAME = SPACES OR GS-CHANNEL-NAME = LOW-VALUES
+               GO TO A023-EXIT
+           END-IF
+
+           EXEC CICS PUT CONTAINER('GETSCDPAY')
+                CHANNEL(GS-CHANNEL-NAME)
+                FROM(GS-PAYMENT-DATA)
+           END-EXEC.
+
+       A023-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    A021-UPDATE-CACHE - REMEMBER THE PAYMENT DATA JUST READ
+      *    FROM SRTCTL IN A TS QUEUE NAMED FOR THE BRANCH, SO IT CAN
+      *    STAND IN FOR SRTCTL IF THE CONTROL FILE IS EVER UNAVAILABLE.
+      *    A QUEUE ALREADY HOLDING AN ENTRY IS REWRITTEN WITH THE
+      *    LATEST VALUE, SO EACH BRANCH'S QUEUE NEVER HOLDS MORE THAN
+      *    ONE.
+      *----------------------------------------------------------------
+       A021-UPDATE-CACHE.
+           MOVE SPACES TO GS-CACHE-QUEUE-NAME
+           STRING 'SC' DELIMITED BY SIZE
+                  SRTCTL-BRANCH-ID DELIMITED BY SIZE
+             INTO GS-CACHE-QUEUE-NAME
+
+           MOVE SRTCTL-SORT-CODE TO GS-CACHED-SORT-CODE
+           MOVE SRTCTL-SWIFT-BIC TO GS-CACHED-SWIFT-BIC
+           MOVE SRTCTL-IBAN-PREFIX TO GS-CACHED-IBAN-PREFIX
+           MOVE SRTCTL-BANK-NAME TO GS-CACHED-BANK-NAME
+
+           EXEC CICS WRITEQ TS
+                QUEUE(GS-CACHE-QUEUE-NAME)
+                FROM(GS-CACHE-DATA)
+                LENGTH(LENGTH OF GS-CACHE-DATA)
+                RESP(GS-FILE-RESP)
+           END-EXEC.
+
+       A021-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    A022-READ-CACHE - SRTCTL COULD NOT BE READ.  TRY THE TS
+      *    QUEUE CACHED FOR THIS BRANCH BEFORE GIVING UP AND USING THE
+      *    COMPILED-IN DEFAULT.
+      *----------------------------------------------------------------
+       A022-READ-CACHE.
+           MOVE SPACES TO GS-CACHE-QUEUE-NAME
+           STRING 'SC' DELIMITED BY SIZE
+                  SRTCTL-BRANCH-ID DELIMITED BY SIZE
+             INTO GS-CACHE-QUEUE-NAME
+
+           MOVE LENGTH OF GS-CACHE-DATA TO GS-CACHE-DATA-LEN
+
+           EXEC CICS READQ TS
+                QUEUE(GS-CACHE-QUEUE-NAME)
+                INTO(GS-CACHE-DATA)
+                LENGTH(GS-CACHE-DATA-LEN)
+                ITEM(1)
+                RESP(GS-FILE-RESP)
+           END-EXEC
+
+           IF GS-FILE-RESP = DFHRESP(NORMAL)
+               MOVE GS-CACHED-SORT-CODE TO SORTCODE OF DFHCOMMAREA
+               MOVE GS-CACHED-SWIFT-BIC TO GS-PAYMENT-SWIFT-BIC
+               MOVE GS-CACHED-IBAN-PREFIX TO GS-PAYMENT-IBAN-PREFIX
+               MOVE GS-CACHED-BANK-NAME TO GS-PAYMENT-BANK-NAME
+               MOVE 'CH' TO GS-AUDIT-EVENT-CODE
+               MOVE 'SRTCTL UNAVAILABLE - USED CACHED SORT CODE'
+                 TO GS-AUDIT-EVENT-TEXT
+           ELSE
+               MOVE LITERAL-SORTCODE TO SORTCODE OF DFHCOMMAREA
+               MOVE SPACES TO GS-PAYMENT-DATA
+               MOVE 'FB' TO GS-AUDIT-EVENT-CODE
+               MOVE 'SRTCTL AND CACHE UNAVAILABLE - USED DEFAULT'
+                 TO GS-AUDIT-EVENT-TEXT
+           END-IF.
+
+       A022-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    A030-WRITE-AUDIT - RECORD THIS LOOKUP ON AUDTFILE.  AN
+      *    AUDIT WRITE FAILURE IS NOT ALLOWED TO FAIL THE CALLER'S
+      *    REQUEST - THE SORT CODE HAS ALREADY BEEN RESOLVED ABOVE.
+      *----------------------------------------------------------------
+       A030-WRITE-AUDIT.
+           MOVE 'GETSCODE' TO AUDTREC-PROGRAM-NAME
+           MOVE EIBTRNID TO AUDTREC-TRANID
+           MOVE EIBTRMID TO AUDTREC-TERMID
+           MOVE EIBTASKN TO AUDTREC-TASKNO
+           MOVE GS-AUDIT-BRANCH-ID TO AUDTREC-BRANCH-ID
+           MOVE GS-AUDIT-SORT-CODE TO AUDTREC-SORT-CODE
+           MOVE GS-AUDIT-EVENT-CODE TO AUDTREC-EVENT-CODE
+           MOVE GS-AUDIT-EVENT-TEXT TO AUDTREC-EVENT-TEXT
+
+           EXEC CICS ASKTIME
+                ABSTIME(GS-ABS-TIME)
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+                ABSTIME(GS-ABS-TIME)
+                YYYYMMDD(AUDTREC-DATE)
+                TIME(AUDTREC-TIME)
+           END-EXEC
+
+           EXEC CICS WRITE
+                FILE('AUDTFILE')
+                FROM(AUDTREC-RECORD)
+                RESP(GS-FILE-RESP)
+                RESP2(GS-FILE-REASN)
+           END-EXEC
+
+           PERFORM A040-PUT-CONTAINER THRU A040-EXIT.
+
+       A030-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    A040-PUT-CONTAINER - A CALLER THAT LINKED TO GETSCODE ON A
+      *    CHANNEL GETS THE AUDIT TRAIL ENTRY JUST WRITTEN BACK AS A
+      *    CONTAINER ON THAT CHANNEL, SO IT CAN SEE THINGS LIKE THE
+      *    FALLBACK/CACHED STATUS OF ITS LOOKUP WITHOUT HAVING TO READ
+      *    AUDTFILE ITSELF.  A CALLER THAT USED PLAIN DFHCOMMAREA
+      *    PASSED NO CHANNEL, SO THERE IS NOTHING TO DO.
+      *----------------------------------------------------------------
+       A040-PUT-CONTAINER.
+           IF GS-CHANNEL-NAME = SPACES OR GS-CHANNEL-NAME = LOW-VALUES
+               GO TO A040-EXIT
+           END-IF
+
+           EXEC CICS PUT CONTAINER('GETSCDAUD')
+                CHANNEL(GS-CHANNEL-NAME)
+                FROM(AUDTREC-RECORD)
+           END-EXEC.
+
+       A040-EXIT.
+           EXIT.
+
