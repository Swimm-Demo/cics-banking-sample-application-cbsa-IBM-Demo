@@ -0,0 +1,13 @@
+//SRTCRPT  JOB  (ACCTNO),'SORT CODE REPORT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DAILY SORT CODE REGISTER REPORT                               *
+//* RUNS SRTCRPT AGAINST THE SRTCTL CONTROL FILE AND PRINTS A     *
+//* LISTING OF EVERY BRANCH, ITS SORT CODE AND LAST-CHANGED DATE. *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SRTCRPT
+//STEPLIB  DD   DSN=CBSA.LOADLIB,DISP=SHR
+//SRTCTL   DD   DSN=CBSA.SRTCTL,DISP=SHR
+//SRTCRPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
