@@ -0,0 +1,491 @@
+000100******************************************************************
+000110*                                                                *
+000120*  Copyright IBM Corp. 2022                                      *
+000130*                                                                *
+000140******************************************************************
+000150  IDENTIFICATION DIVISION.
+000160  PROGRAM-ID.    SRTCRECN.
+000170  AUTHOR.        BANK APPLICATIONS DEVELOPMENT.
+000180  INSTALLATION.  MIDLAND REGIONAL DATA CENTRE.
+000190  DATE-WRITTEN.  09/08/26.
+000200  DATE-COMPILED.
+000210******************************************************************
+000220*                                                                *
+000230*  SRTCRECN - NIGHTLY HEAD OFFICE SORT CODE RECONCILIATION.      *
+000240*                                                                *
+000250*  READS THE INCOMING HEAD OFFICE SORT CODE/BRANCH REFERENCE     *
+000260*  FEED (HOREF) AND COMPARES EACH RECORD AGAINST THE MATCHING    *
+000270*  BRANCH ON THE SRTCTL CONTROL FILE.  EVERY BRANCH ON THE FEED  *
+000280*  THAT IS MISSING FROM SRTCTL, OR THAT DISAGREES WITH SRTCTL ON *
+000290*  SORT CODE, SWIFT/BIC, IBAN PREFIX OR BANK NAME, IS WRITTEN TO *
+000300*  THE EXCEPTIONS REPORT.  A CONTROL CARD READ AT START-UP SAYS  *
+000310*  WHETHER A DISAGREEING SRTCTL RECORD SHOULD BE AUTOMATICALLY   *
+000320*  CORRECTED TO MATCH HEAD OFFICE OR LEFT FOR BRANCH ADMIN TO    *
+000330*  ACTION BY HAND THROUGH SRTCMNT.                               *
+000340*                                                                *
+000350******************************************************************
+000360*                                                                *
+000370*  MODIFICATION HISTORY                                          *
+000380*  ----------------------------------------------------------    *
+000390*  09/08/26  SRT  INITIAL VERSION.                              *
+000400*                                                                *
+000410******************************************************************
+000420
+000430  ENVIRONMENT DIVISION.
+000440  CONFIGURATION SECTION.
+000450  SOURCE-COMPUTER.  IBM-370.
+000460  OBJECT-COMPUTER.  IBM-370.
+000470  SPECIAL-NAMES.
+000480      C01 IS TOP-OF-PAGE.
+000490
+000500  INPUT-OUTPUT SECTION.
+000510  FILE-CONTROL.
+000520      SELECT HOREF-FILE ASSIGN TO HOREF
+000530          ORGANIZATION IS SEQUENTIAL
+000540          FILE STATUS IS HOREF-FILE-STATUS.
+000550
+000560      SELECT SRTCTL-FILE ASSIGN TO SRTCTL
+000570          ORGANIZATION IS INDEXED
+000580          ACCESS MODE IS DYNAMIC
+000590          RECORD KEY IS SRTCTL-BRANCH-ID
+000600          FILE STATUS IS SRTCTL-FILE-STATUS.
+000610
+000620      SELECT SRTCPRM-FILE ASSIGN TO SRTCPRM
+000630          ORGANIZATION IS SEQUENTIAL
+000640          FILE STATUS IS SRTCPRM-FILE-STATUS.
+000650
+000660      SELECT SRTCRECN-FILE ASSIGN TO SRTCRECN
+000670          ORGANIZATION IS SEQUENTIAL
+000680          FILE STATUS IS SRTCRECN-FILE-STATUS.
+000690
+000700
+000710  DATA DIVISION.
+000720  FILE SECTION.
+000730  FD  HOREF-FILE
+000740      LABEL RECORDS ARE STANDARD.
+000750      COPY HOREF.
+000760
+000770  FD  SRTCTL-FILE
+000780      LABEL RECORDS ARE STANDARD.
+000790      COPY SRTCTL.
+000800
+000810  FD  SRTCPRM-FILE
+000820      LABEL RECORDS ARE STANDARD
+000830      RECORDING MODE IS F.
+000840  01  SRTCPRM-RECORD.
+000850      05  SRTCPRM-AUTO-UPDATE       PIC X(01).
+000860      05  FILLER                    PIC X(79).
+000870
+000880  FD  SRTCRECN-FILE
+000890      LABEL RECORDS ARE STANDARD
+000900      RECORDING MODE IS F.
+000910  01  SRTCRECN-RECORD               PIC X(133).
+000920
+000930
+000940  WORKING-STORAGE SECTION.
+000950* Copyright statement as a literal to go into the load module
+000960  77  FILLER PIC X(24) VALUE 'Copyright IBM Corp. 2022'.
+000970
+000980  77  HOREF-FILE-STATUS             PIC X(02) VALUE SPACES.
+000990  77  SRTCTL-FILE-STATUS            PIC X(02) VALUE SPACES.
+001000  77  SRTCPRM-FILE-STATUS           PIC X(02) VALUE SPACES.
+001010  77  SRTCRECN-FILE-STATUS          PIC X(02) VALUE SPACES.
+001020
+001030  77  WS-HOREF-EOF-SWITCH           PIC X(01) VALUE 'N'.
+001040      88  WS-HOREF-EOF                  VALUE 'Y'.
+001041
+001042  77  WS-HOREF-OPEN-SWITCH          PIC X(01) VALUE 'N'.
+001043      88  WS-HOREF-OPEN                 VALUE 'Y'.
+001044
+001045  77  WS-SRTCTL-OPEN-SWITCH         PIC X(01) VALUE 'N'.
+001046      88  WS-SRTCTL-OPEN                VALUE 'Y'.
+001047
+001048  77  WS-SRTCRECN-OPEN-SWITCH       PIC X(01) VALUE 'N'.
+001049      88  WS-SRTCRECN-OPEN              VALUE 'Y'.
+001050
+001060  77  WS-AUTO-UPDATE-SWITCH         PIC X(01) VALUE 'N'.
+001070      88  WS-AUTO-UPDATE                VALUE 'Y'.
+001080
+001090  77  WS-SRTCTL-FOUND-SWITCH        PIC X(01) VALUE 'N'.
+001100      88  WS-SRTCTL-FOUND                VALUE 'Y'.
+001110
+001120  77  WS-MISMATCH-SWITCH            PIC X(01) VALUE 'N'.
+001130      88  WS-MISMATCH                    VALUE 'Y'.
+001140
+001150  77  WS-HOREF-COUNT                PIC 9(05) COMP VALUE ZERO.
+001160  77  WS-MATCH-COUNT                PIC 9(05) COMP VALUE ZERO.
+001170  77  WS-EXCEPTION-COUNT            PIC 9(05) COMP VALUE ZERO.
+001180  77  WS-NOTFOUND-COUNT             PIC 9(05) COMP VALUE ZERO.
+001190  77  WS-UPDATE-COUNT               PIC 9(05) COMP VALUE ZERO.
+001200
+001210  01  WS-CURRENT-DATE.
+001220      05  WS-CURRENT-DATE-CC        PIC 9(02).
+001230      05  WS-CURRENT-DATE-YY        PIC 9(02).
+001240      05  WS-CURRENT-DATE-MM        PIC 9(02).
+001250      05  WS-CURRENT-DATE-DD        PIC 9(02).
+001260
+001270  01  WS-REPORT-HEADING-1.
+001280      05  FILLER                    PIC X(01) VALUE '1'.
+001290      05  FILLER                    PIC X(48)
+001300          VALUE 'SRTCRECN - HEAD OFFICE SORT CODE RECONCILIATION'.
+001310      05  FILLER                    PIC X(84) VALUE SPACES.
+001320
+001330  01  WS-REPORT-HEADING-2.
+001340      05  FILLER                    PIC X(01) VALUE ' '.
+001350      05  FILLER                    PIC X(08) VALUE 'BRANCH'.
+001360      05  FILLER                    PIC X(04) VALUE SPACES.
+001370      05  FILLER                    PIC X(09) VALUE 'EXCEPTION'.
+001380      05  FILLER                    PIC X(111) VALUE SPACES.
+001390
+001400  01  WS-EXCEPTION-LINE.
+001410      05  FILLER                    PIC X(01) VALUE ' '.
+001420      05  EL-BRANCH-ID              PIC X(06).
+001430      05  FILLER                    PIC X(02) VALUE SPACES.
+001440      05  EL-TEXT                   PIC X(60).
+001450      05  FILLER                    PIC X(64) VALUE SPACES.
+001460
+001470  01  WS-FIELD-LINE.
+001480      05  FILLER                    PIC X(09) VALUE SPACES.
+001490      05  FL-LABEL                  PIC X(12).
+001500      05  FILLER                    PIC X(02) VALUE SPACES.
+001510      05  FL-SRTCTL-VALUE           PIC X(35).
+001520      05  FILLER                    PIC X(02) VALUE SPACES.
+001530      05  FL-HOREF-VALUE            PIC X(35).
+001540      05  FILLER                    PIC X(38) VALUE SPACES.
+001550
+001560  01  WS-TOTALS-LINE-1.
+001570      05  FILLER                    PIC X(01) VALUE ' '.
+001580      05  FILLER                    PIC X(25)
+001590          VALUE 'HEAD OFFICE RECORDS READ:'.
+001600      05  TL1-TOTAL-DISPLAY         PIC ZZZZ9.
+001610      05  FILLER                    PIC X(102) VALUE SPACES.
+001620
+001630  01  WS-TOTALS-LINE-2.
+001640      05  FILLER                    PIC X(01) VALUE ' '.
+001650      05  FILLER                    PIC X(25)
+001660          VALUE 'BRANCHES MATCHED:'.
+001670      05  TL2-TOTAL-DISPLAY         PIC ZZZZ9.
+001680      05  FILLER                    PIC X(102) VALUE SPACES.
+001690
+001700  01  WS-TOTALS-LINE-3.
+001710      05  FILLER                    PIC X(01) VALUE ' '.
+001720      05  FILLER                    PIC X(25)
+001730          VALUE 'BRANCHES WITH EXCEPTIONS:'.
+001740      05  TL3-TOTAL-DISPLAY         PIC ZZZZ9.
+001750      05  FILLER                    PIC X(102) VALUE SPACES.
+001760
+001770  01  WS-TOTALS-LINE-4.
+001780      05  FILLER                    PIC X(01) VALUE ' '.
+001790      05  FILLER                    PIC X(25)
+001800          VALUE 'BRANCHES NOT ON SRTCTL:'.
+001810      05  TL4-TOTAL-DISPLAY         PIC ZZZZ9.
+001820      05  FILLER                    PIC X(102) VALUE SPACES.
+001830
+001840  01  WS-TOTALS-LINE-5.
+001850      05  FILLER                    PIC X(01) VALUE ' '.
+001860      05  FILLER                    PIC X(25)
+001870          VALUE 'SRTCTL RECORDS UPDATED:'.
+001880      05  TL5-TOTAL-DISPLAY         PIC ZZZZ9.
+001890      05  FILLER                    PIC X(102) VALUE SPACES.
+001900
+001910
+001920  PROCEDURE DIVISION.
+001930  0000-MAINLINE.
+001940      PERFORM 1000-INITIALISE THRU 1000-EXIT.
+001950
+001960      PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+001970          UNTIL WS-HOREF-EOF.
+001980
+001990      PERFORM 3000-TERMINATE THRU 3000-EXIT.
+002000
+002010      STOP RUN.
+002020
+002030*----------------------------------------------------------------
+002040*    1000-INITIALISE - OPEN THE FILES, READ THE AUTO-UPDATE
+002050*    CONTROL CARD, PRINT THE HEADINGS AND PRIME THE READ.
+002060*----------------------------------------------------------------
+002070  1000-INITIALISE.
+002080      ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+002090
+002100      OPEN INPUT HOREF-FILE
+002110      IF HOREF-FILE-STATUS NOT = '00'
+002120          DISPLAY 'SRTCRECN001E UNABLE TO OPEN HOREF - STATUS '
+002130                  HOREF-FILE-STATUS
+002140          MOVE 'Y' TO WS-HOREF-EOF-SWITCH
+002150          GO TO 1000-EXIT
+002160      END-IF
+002161      MOVE 'Y' TO WS-HOREF-OPEN-SWITCH
+002170
+002180      OPEN I-O SRTCTL-FILE
+002190      IF SRTCTL-FILE-STATUS NOT = '00'
+002200          DISPLAY 'SRTCRECN002E UNABLE TO OPEN SRTCTL - STATUS '
+002210                  SRTCTL-FILE-STATUS
+002220          MOVE 'Y' TO WS-HOREF-EOF-SWITCH
+002230          GO TO 1000-EXIT
+002240      END-IF
+002241      MOVE 'Y' TO WS-SRTCTL-OPEN-SWITCH
+002250
+002260      OPEN OUTPUT SRTCRECN-FILE
+002270      IF SRTCRECN-FILE-STATUS NOT = '00'
+002280          DISPLAY 'SRTCRECN003E UNABLE TO OPEN SRTCRECN - STATUS '
+002290                  SRTCRECN-FILE-STATUS
+002300          MOVE 'Y' TO WS-HOREF-EOF-SWITCH
+002310          GO TO 1000-EXIT
+002320      END-IF
+002321      MOVE 'Y' TO WS-SRTCRECN-OPEN-SWITCH
+002330
+002340      OPEN INPUT SRTCPRM-FILE
+002350      IF SRTCPRM-FILE-STATUS NOT = '00'
+002360          DISPLAY 'SRTCRECN004W UNABLE TO OPEN SRTCPRM - STATUS '
+002370                  SRTCPRM-FILE-STATUS
+002380          DISPLAY 'SRTCRECN005I AUTO-UPDATE DEFAULTS TO NO'
+002390      ELSE
+002400          READ SRTCPRM-FILE
+002410              AT END
+002420                  DISPLAY 'SRTCRECN006W SRTCPRM IS EMPTY'
+002430              NOT AT END
+002440                  MOVE SRTCPRM-AUTO-UPDATE TO
+002441                      WS-AUTO-UPDATE-SWITCH
+002450          END-READ
+002460          CLOSE SRTCPRM-FILE
+002470      END-IF
+002480
+002490      PERFORM 8100-WRITE-HEADINGS THRU 8100-EXIT.
+002500      PERFORM 2500-READ-HOREF THRU 2500-EXIT.
+002510
+002520  1000-EXIT.
+002530      EXIT.
+002540
+002550*----------------------------------------------------------------
+002560*    2000-PROCESS-RECORD - RECONCILE ONE HEAD OFFICE RECORD
+002570*    AGAINST SRTCTL AND READ THE NEXT ONE.
+002580*----------------------------------------------------------------
+002590  2000-PROCESS-RECORD.
+002600      ADD 1 TO WS-HOREF-COUNT
+002610      PERFORM 2100-READ-SRTCTL THRU 2100-EXIT.
+002620
+002630      IF WS-SRTCTL-FOUND
+002640          PERFORM 2200-COMPARE-RECORD THRU 2200-EXIT
+002650          IF WS-MISMATCH
+002660              ADD 1 TO WS-EXCEPTION-COUNT
+002670              IF WS-AUTO-UPDATE
+002680                  PERFORM 2400-UPDATE-SRTCTL THRU 2400-EXIT
+002690              END-IF
+002700          ELSE
+002710              ADD 1 TO WS-MATCH-COUNT
+002720          END-IF
+002730      ELSE
+002740          ADD 1 TO WS-NOTFOUND-COUNT
+002750          ADD 1 TO WS-EXCEPTION-COUNT
+002760          MOVE HOREF-BRANCH-ID TO EL-BRANCH-ID
+002770          MOVE 'BRANCH ON HEAD OFFICE FEED NOT FOUND ON SRTCTL'
+002780            TO EL-TEXT
+002790          PERFORM 8200-WRITE-EXCEPTION THRU 8200-EXIT
+002800      END-IF
+002810
+002820      PERFORM 2500-READ-HOREF THRU 2500-EXIT.
+002830
+002840  2000-EXIT.
+002850      EXIT.
+002860
+002870*----------------------------------------------------------------
+002880*    2100-READ-SRTCTL - LOOK UP THE SRTCTL RECORD FOR THE BRANCH
+002890*    ON THE CURRENT HEAD OFFICE RECORD.
+002900*----------------------------------------------------------------
+002910  2100-READ-SRTCTL.
+002920      MOVE 'N' TO WS-SRTCTL-FOUND-SWITCH
+002930      MOVE HOREF-BRANCH-ID TO SRTCTL-BRANCH-ID
+002940
+002950      READ SRTCTL-FILE
+002960          KEY IS SRTCTL-BRANCH-ID
+002970          INVALID KEY
+002980              CONTINUE
+002990          NOT INVALID KEY
+003000              MOVE 'Y' TO WS-SRTCTL-FOUND-SWITCH
+003010      END-READ.
+003020
+003030  2100-EXIT.
+003040      EXIT.
+003050
+003060*----------------------------------------------------------------
+003070*    2200-COMPARE-RECORD - COMPARE THE PAYMENT FIELDS HEAD OFFICE
+003080*    SENT AGAINST WHAT IS CURRENTLY ON SRTCTL FOR THIS BRANCH.  A
+003090*    BRANCH WITH ONE OR MORE DISAGREEING FIELDS GETS A SINGLE
+003095*    EXCEPTION LINE, WITH EVERY DISAGREEING FIELD LISTED UNDER IT.
+003100*----------------------------------------------------------------
+003110  2200-COMPARE-RECORD.
+003120      MOVE 'N' TO WS-MISMATCH-SWITCH
+003130
+003140      IF SRTCTL-SORT-CODE NOT = HOREF-SORT-CODE
+003150          MOVE 'Y' TO WS-MISMATCH-SWITCH
+003160      END-IF
+003170
+003180      IF SRTCTL-SWIFT-BIC NOT = HOREF-SWIFT-BIC
+003190          MOVE 'Y' TO WS-MISMATCH-SWITCH
+003200      END-IF
+003210
+003220      IF SRTCTL-IBAN-PREFIX NOT = HOREF-IBAN-PREFIX
+003230          MOVE 'Y' TO WS-MISMATCH-SWITCH
+003240      END-IF
+003250
+003260      IF SRTCTL-BANK-NAME NOT = HOREF-BANK-NAME
+003270          MOVE 'Y' TO WS-MISMATCH-SWITCH
+003280      END-IF
+003290
+003300      IF WS-MISMATCH
+003310          MOVE HOREF-BRANCH-ID TO EL-BRANCH-ID
+003320          MOVE 'BRANCH DISAGREES WITH HEAD OFFICE' TO EL-TEXT
+003330          PERFORM 8200-WRITE-EXCEPTION THRU 8200-EXIT
+003340
+003350          IF SRTCTL-SORT-CODE NOT = HOREF-SORT-CODE
+003360              MOVE 'SORT CODE' TO FL-LABEL
+003370              MOVE SRTCTL-SORT-CODE TO FL-SRTCTL-VALUE
+003380              MOVE HOREF-SORT-CODE TO FL-HOREF-VALUE
+003390              PERFORM 8210-WRITE-FIELD THRU 8210-EXIT
+003400          END-IF
+003410
+003420          IF SRTCTL-SWIFT-BIC NOT = HOREF-SWIFT-BIC
+003430              MOVE 'SWIFT/BIC' TO FL-LABEL
+003440              MOVE SRTCTL-SWIFT-BIC TO FL-SRTCTL-VALUE
+003450              MOVE HOREF-SWIFT-BIC TO FL-HOREF-VALUE
+003460              PERFORM 8210-WRITE-FIELD THRU 8210-EXIT
+003470          END-IF
+003480
+003490          IF SRTCTL-IBAN-PREFIX NOT = HOREF-IBAN-PREFIX
+003500              MOVE 'IBAN PREFIX' TO FL-LABEL
+003510              MOVE SRTCTL-IBAN-PREFIX TO FL-SRTCTL-VALUE
+003520              MOVE HOREF-IBAN-PREFIX TO FL-HOREF-VALUE
+003530              PERFORM 8210-WRITE-FIELD THRU 8210-EXIT
+003540          END-IF
+003550
+003560          IF SRTCTL-BANK-NAME NOT = HOREF-BANK-NAME
+003570              MOVE 'BANK NAME' TO FL-LABEL
+003580              MOVE SRTCTL-BANK-NAME TO FL-SRTCTL-VALUE
+003590              MOVE HOREF-BANK-NAME TO FL-HOREF-VALUE
+003600              PERFORM 8210-WRITE-FIELD THRU 8210-EXIT
+003610          END-IF
+003620      END-IF.
+003630
+003640  2200-EXIT.
+003650      EXIT.
+003660
+003670*----------------------------------------------------------------
+003680*    2400-UPDATE-SRTCTL - AUTO-UPDATE IS ON.  REWRITE SRTCTL WITH
+003690*    HEAD OFFICE'S VALUES AND STAMP TODAY AS THE LAST-CHANGED
+003700*    DATE, THE SAME AS AN ADMINISTRATOR CONFIRMING A CHANGE
+003710*    THROUGH SRTCMNT WOULD.
+003720*----------------------------------------------------------------
+003730  2400-UPDATE-SRTCTL.
+003740      MOVE HOREF-SORT-CODE TO SRTCTL-SORT-CODE
+003750      MOVE HOREF-SWIFT-BIC TO SRTCTL-SWIFT-BIC
+003760      MOVE HOREF-IBAN-PREFIX TO SRTCTL-IBAN-PREFIX
+003770      MOVE HOREF-BANK-NAME TO SRTCTL-BANK-NAME
+003780      MOVE WS-CURRENT-DATE-CC TO SRTCTL-LAST-CHANGED-CC
+003790      MOVE WS-CURRENT-DATE-YY TO SRTCTL-LAST-CHANGED-YY
+003800      MOVE WS-CURRENT-DATE-MM TO SRTCTL-LAST-CHANGED-MM
+003810      MOVE WS-CURRENT-DATE-DD TO SRTCTL-LAST-CHANGED-DD
+003820
+003830      REWRITE SRTCTL-RECORD
+003840      IF SRTCTL-FILE-STATUS NOT = '00'
+003850          MOVE HOREF-BRANCH-ID TO EL-BRANCH-ID
+003860          MOVE 'AUTO-UPDATE REWRITE OF SRTCTL FAILED' TO EL-TEXT
+003870          PERFORM 8200-WRITE-EXCEPTION THRU 8200-EXIT
+003880      ELSE
+003890          ADD 1 TO WS-UPDATE-COUNT
+003900      END-IF.
+003910
+003920  2400-EXIT.
+003930      EXIT.
+003940
+003950*----------------------------------------------------------------
+003960*    2500-READ-HOREF - READ THE NEXT HEAD OFFICE RECORD.
+003970*----------------------------------------------------------------
+003980  2500-READ-HOREF.
+003990      READ HOREF-FILE
+004000          AT END
+004010              MOVE 'Y' TO WS-HOREF-EOF-SWITCH
+004020      END-READ.
+004030
+004040  2500-EXIT.
+004050      EXIT.
+004060
+004070*----------------------------------------------------------------
+004080*    3000-TERMINATE - PRINT THE TOTALS LINES AND CLOSE THE FILES.
+004090*----------------------------------------------------------------
+004100  3000-TERMINATE.
+004110      IF WS-HOREF-OPEN
+004120          PERFORM 8300-WRITE-TOTALS THRU 8300-EXIT
+004130          CLOSE HOREF-FILE
+004140      END-IF
+004150
+004160      IF WS-SRTCTL-OPEN
+004170          CLOSE SRTCTL-FILE
+004180      END-IF
+004190
+004200      IF WS-SRTCRECN-OPEN
+004210          CLOSE SRTCRECN-FILE
+004220      END-IF.
+004230
+004240  3000-EXIT.
+004250      EXIT.
+004260
+004270*----------------------------------------------------------------
+004280*    8100-WRITE-HEADINGS - PRINT THE REPORT HEADINGS.
+004290*----------------------------------------------------------------
+004300  8100-WRITE-HEADINGS.
+004310      WRITE SRTCRECN-RECORD FROM WS-REPORT-HEADING-1
+004320          AFTER ADVANCING TOP-OF-PAGE
+004330      WRITE SRTCRECN-RECORD FROM WS-REPORT-HEADING-2
+004340          AFTER ADVANCING 2 LINES.
+004350
+004360  8100-EXIT.
+004370      EXIT.
+004380
+004390*----------------------------------------------------------------
+004400*    8200-WRITE-EXCEPTION - PRINT ONE EXCEPTION LINE.
+004410*----------------------------------------------------------------
+004420  8200-WRITE-EXCEPTION.
+004430      WRITE SRTCRECN-RECORD FROM WS-EXCEPTION-LINE
+004440          AFTER ADVANCING 1 LINE.
+004450
+004460  8200-EXIT.
+004470      EXIT.
+004480
+004490*----------------------------------------------------------------
+004500*    8210-WRITE-FIELD - PRINT ONE SRTCTL-VERSUS-HEAD-OFFICE FIELD
+004510*    COMPARISON UNDER THE EXCEPTION LINE THAT INTRODUCED IT.
+004520*----------------------------------------------------------------
+004530  8210-WRITE-FIELD.
+004540      WRITE SRTCRECN-RECORD FROM WS-FIELD-LINE
+004550          AFTER ADVANCING 1 LINE.
+004560
+004570  8210-EXIT.
+004580      EXIT.
+004590
+004600*----------------------------------------------------------------
+004610*    8300-WRITE-TOTALS - PRINT THE CONTROL TOTALS.
+004620*----------------------------------------------------------------
+004630  8300-WRITE-TOTALS.
+004640      MOVE WS-HOREF-COUNT TO TL1-TOTAL-DISPLAY
+004650      WRITE SRTCRECN-RECORD FROM WS-TOTALS-LINE-1
+004660          AFTER ADVANCING 2 LINES
+004670
+004680      MOVE WS-MATCH-COUNT TO TL2-TOTAL-DISPLAY
+004690      WRITE SRTCRECN-RECORD FROM WS-TOTALS-LINE-2
+004700          AFTER ADVANCING 1 LINE
+004710
+004720      MOVE WS-EXCEPTION-COUNT TO TL3-TOTAL-DISPLAY
+004730      WRITE SRTCRECN-RECORD FROM WS-TOTALS-LINE-3
+004740          AFTER ADVANCING 1 LINE
+004750
+004760      MOVE WS-NOTFOUND-COUNT TO TL4-TOTAL-DISPLAY
+004770      WRITE SRTCRECN-RECORD FROM WS-TOTALS-LINE-4
+004780          AFTER ADVANCING 1 LINE
+004790
+004800      MOVE WS-UPDATE-COUNT TO TL5-TOTAL-DISPLAY
+004810      WRITE SRTCRECN-RECORD FROM WS-TOTALS-LINE-5
+004820          AFTER ADVANCING 1 LINE.
+004830
+004840  8300-EXIT.
+004850      EXIT.
+004860
